@@ -0,0 +1,303 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CBSTATEVAL.
+AUTHOR. SAEEDMALIK.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT VALIDST ASSIGN TO DYNAMIC FP-VALIDST-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-VST-FILE-STATUS.
+
+	SELECT ITEMFILE ASSIGN TO DYNAMIC FP-ITEMFILE-NAME
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS IR-ITEM-ID OF ITEMRECORD
+		FILE STATUS IS WS-ITM-FILE-STATUS.
+
+	SELECT MERGESTATE1 ASSIGN TO DYNAMIC FP-MERGESTATE1-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-MG1-FILE-STATUS.
+	SELECT MERGESTATE2 ASSIGN TO DYNAMIC FP-MERGESTATE2-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-MG2-FILE-STATUS.
+
+	SELECT REJECTS ASSIGN TO DYNAMIC FP-REJECTS-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-REJ-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD VALIDST.
+01	VS-RECORD.
+	88 EOFV VALUE HIGH-VALUES.
+	02	VS-CODE		PIC X(02).
+
+FD ITEMFILE.
+01 ITEMRECORD.
+	88 EOFI     VALUE HIGH-VALUES.
+	COPY ITEMREC.
+
+FD MERGESTATE1.
+01	MERGE1-RECORD.
+	88 EOF1 VALUE HIGH-VALUES.
+	COPY ITEMREC.
+
+FD MERGESTATE2.
+01	MERGE2-RECORD.
+	88 EOF2 VALUE HIGH-VALUES.
+	COPY ITEMREC.
+
+FD REJECTS.
+01	REJECT-RECORD.
+	05	REJ-SOURCE          PIC X(10).
+	05	REJ-ITEM-ID         PIC X(06).
+	05	REJ-STATE           PIC X(02).
+	05	REJ-REASON-CODE     PIC X(04).
+	05	REJ-REASON-TEXT     PIC X(30).
+
+WORKING-STORAGE SECTION.
+COPY FILEPARM.
+
+01 WS-VALID-COUNT              PIC 9(03) COMP VALUE ZERO.
+01 WS-VALID-TABLE.
+	05 WS-VALID-ENTRY OCCURS 1 TO 100 TIMES
+			DEPENDING ON WS-VALID-COUNT
+			INDEXED BY WS-VIDX.
+		10 WS-VALID-CODE        PIC X(02).
+
+01 WS-LOOKUP-STATE              PIC X(02).
+01 WS-FOUND-SW                  PIC X(01) VALUE "N".
+	88 STATE-FOUND           VALUE "Y".
+	88 STATE-NOT-FOUND       VALUE "N".
+01 WS-REJECT-COUNT             PIC 9(07) VALUE ZERO.
+01 WS-ITM-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-VST-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-MG1-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-MG2-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-REJ-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-ABORT-FILE-NAME           PIC X(40) VALUE SPACES.
+01 WS-ABORT-FILE-STATUS         PIC X(02) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Begin.
+	DISPLAY "CBSTATEVAL -- VALIDATING STATE CODES AGAINST MASTER LIST".
+	PERFORM LoadFileParms.
+	PERFORM LoadValidStates.
+	OPEN OUTPUT REJECTS.
+	IF WS-REJ-FILE-STATUS NOT = "00"
+		MOVE "REJECTS" TO WS-ABORT-FILE-NAME
+		MOVE WS-REJ-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ValidateItemFile.
+	PERFORM ValidateMergeFile1.
+	PERFORM ValidateMergeFile2.
+	CLOSE REJECTS.
+	IF WS-REJ-FILE-STATUS NOT = "00"
+		MOVE "REJECTS" TO WS-ABORT-FILE-NAME
+		MOVE WS-REJ-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	DISPLAY "CBSTATEVAL REJECTED RECORD COUNT: " WS-REJECT-COUNT.
+	STOP RUN.
+
+LoadFileParms.
+	MOVE FP-VALIDST-DEFAULT TO FP-VALIDST-NAME.
+	ACCEPT FP-VALIDST-NAME FROM ENVIRONMENT "VALIDST".
+	IF FP-VALIDST-NAME = SPACES
+		MOVE FP-VALIDST-DEFAULT TO FP-VALIDST-NAME
+	END-IF.
+	MOVE FP-ITEMFILE-DEFAULT TO FP-ITEMFILE-NAME.
+	ACCEPT FP-ITEMFILE-NAME FROM ENVIRONMENT "ITEMFILE".
+	IF FP-ITEMFILE-NAME = SPACES
+		MOVE FP-ITEMFILE-DEFAULT TO FP-ITEMFILE-NAME
+	END-IF.
+	MOVE FP-MERGESTATE1-DEFAULT TO FP-MERGESTATE1-NAME.
+	ACCEPT FP-MERGESTATE1-NAME FROM ENVIRONMENT "MERGESTATE1".
+	IF FP-MERGESTATE1-NAME = SPACES
+		MOVE FP-MERGESTATE1-DEFAULT TO FP-MERGESTATE1-NAME
+	END-IF.
+	MOVE FP-MERGESTATE2-DEFAULT TO FP-MERGESTATE2-NAME.
+	ACCEPT FP-MERGESTATE2-NAME FROM ENVIRONMENT "MERGESTATE2".
+	IF FP-MERGESTATE2-NAME = SPACES
+		MOVE FP-MERGESTATE2-DEFAULT TO FP-MERGESTATE2-NAME
+	END-IF.
+	MOVE FP-REJECTS-DEFAULT TO FP-REJECTS-NAME.
+	ACCEPT FP-REJECTS-NAME FROM ENVIRONMENT "REJECTS".
+	IF FP-REJECTS-NAME = SPACES
+		MOVE FP-REJECTS-DEFAULT TO FP-REJECTS-NAME
+	END-IF.
+
+LoadValidStates.
+	OPEN INPUT VALIDST.
+	IF WS-VST-FILE-STATUS NOT = "00"
+		MOVE "VALIDST" TO WS-ABORT-FILE-NAME
+		MOVE WS-VST-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadValidState.
+	PERFORM AddValidState UNTIL EOFV.
+	CLOSE VALIDST.
+	IF WS-VST-FILE-STATUS NOT = "00"
+		MOVE "VALIDST" TO WS-ABORT-FILE-NAME
+		MOVE WS-VST-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadValidState.
+	READ VALIDST
+		AT END SET EOFV TO TRUE
+	END-READ.
+	IF WS-VST-FILE-STATUS NOT = "00" AND WS-VST-FILE-STATUS NOT = "10"
+		MOVE "VALIDST" TO WS-ABORT-FILE-NAME
+		MOVE WS-VST-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+AddValidState.
+	ADD 1 TO WS-VALID-COUNT.
+	MOVE VS-CODE TO WS-VALID-CODE (WS-VALID-COUNT).
+	PERFORM ReadValidState.
+
+ValidateItemFile.
+	OPEN INPUT ITEMFILE.
+	IF WS-ITM-FILE-STATUS NOT = "00"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadItemFile.
+	PERFORM CheckItemFile UNTIL EOFI.
+	CLOSE ITEMFILE.
+	IF WS-ITM-FILE-STATUS NOT = "00"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadItemFile.
+	READ ITEMFILE
+		AT END SET EOFI TO TRUE
+	END-READ.
+	IF WS-ITM-FILE-STATUS NOT = "00" AND WS-ITM-FILE-STATUS NOT = "10"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+CheckItemFile.
+	MOVE IR-ITEM-STATE OF ITEMRECORD TO WS-LOOKUP-STATE.
+	PERFORM LookupValidState.
+	IF STATE-NOT-FOUND
+		MOVE "ITEMFILE"             TO REJ-SOURCE
+		MOVE IR-ITEM-ID OF ITEMRECORD   TO REJ-ITEM-ID
+		MOVE IR-ITEM-STATE OF ITEMRECORD TO REJ-STATE
+		MOVE "R001"                 TO REJ-REASON-CODE
+		MOVE "UNRECOGNIZED STATE CODE"  TO REJ-REASON-TEXT
+		PERFORM WriteReject
+	END-IF.
+	PERFORM ReadItemFile.
+
+ValidateMergeFile1.
+	OPEN INPUT MERGESTATE1.
+	IF WS-MG1-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE1" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG1-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadMergeFile1.
+	PERFORM CheckMergeFile1 UNTIL EOF1.
+	CLOSE MERGESTATE1.
+	IF WS-MG1-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE1" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG1-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadMergeFile1.
+	READ MERGESTATE1
+		AT END SET EOF1 TO TRUE
+	END-READ.
+	IF WS-MG1-FILE-STATUS NOT = "00" AND WS-MG1-FILE-STATUS NOT = "10"
+		MOVE "MERGESTATE1" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG1-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+CheckMergeFile1.
+	MOVE IR-ITEM-STATE OF MERGE1-RECORD TO WS-LOOKUP-STATE.
+	PERFORM LookupValidState.
+	IF STATE-NOT-FOUND
+		MOVE "MERGESTAT1"          TO REJ-SOURCE
+		MOVE IR-ITEM-ID OF MERGE1-RECORD    TO REJ-ITEM-ID
+		MOVE IR-ITEM-STATE OF MERGE1-RECORD TO REJ-STATE
+		MOVE "R001"                TO REJ-REASON-CODE
+		MOVE "UNRECOGNIZED STATE CODE" TO REJ-REASON-TEXT
+		PERFORM WriteReject
+	END-IF.
+	PERFORM ReadMergeFile1.
+
+ValidateMergeFile2.
+	OPEN INPUT MERGESTATE2.
+	IF WS-MG2-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE2" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG2-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadMergeFile2.
+	PERFORM CheckMergeFile2 UNTIL EOF2.
+	CLOSE MERGESTATE2.
+	IF WS-MG2-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE2" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG2-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadMergeFile2.
+	READ MERGESTATE2
+		AT END SET EOF2 TO TRUE
+	END-READ.
+	IF WS-MG2-FILE-STATUS NOT = "00" AND WS-MG2-FILE-STATUS NOT = "10"
+		MOVE "MERGESTATE2" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG2-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+CheckMergeFile2.
+	MOVE IR-ITEM-STATE OF MERGE2-RECORD TO WS-LOOKUP-STATE.
+	PERFORM LookupValidState.
+	IF STATE-NOT-FOUND
+		MOVE "MERGESTAT2"          TO REJ-SOURCE
+		MOVE IR-ITEM-ID OF MERGE2-RECORD    TO REJ-ITEM-ID
+		MOVE IR-ITEM-STATE OF MERGE2-RECORD TO REJ-STATE
+		MOVE "R001"                TO REJ-REASON-CODE
+		MOVE "UNRECOGNIZED STATE CODE" TO REJ-REASON-TEXT
+		PERFORM WriteReject
+	END-IF.
+	PERFORM ReadMergeFile2.
+
+LookupValidState.
+	SET WS-VIDX TO 1.
+	SET STATE-NOT-FOUND TO TRUE.
+	SEARCH WS-VALID-ENTRY
+		AT END
+			SET STATE-NOT-FOUND TO TRUE
+		WHEN WS-VALID-CODE (WS-VIDX) = WS-LOOKUP-STATE
+			SET STATE-FOUND TO TRUE
+	END-SEARCH.
+
+WriteReject.
+	ADD 1 TO WS-REJECT-COUNT.
+	WRITE REJECT-RECORD.
+	IF WS-REJ-FILE-STATUS NOT = "00"
+		MOVE "REJECTS" TO WS-ABORT-FILE-NAME
+		MOVE WS-REJ-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+AbortOnFileError.
+	DISPLAY "CBSTATEVAL -- FILE ERROR ON " WS-ABORT-FILE-NAME
+		": STATUS=" WS-ABORT-FILE-STATUS.
+	MOVE 16 TO RETURN-CODE.
+	STOP RUN.
