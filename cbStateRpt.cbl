@@ -0,0 +1,210 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CBSTATERPT.
+AUTHOR. SAEEDMALIK.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT STATETOTL ASSIGN TO DYNAMIC FP-STATETOTL-NAME
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS STO-STATE-CODE
+		FILE STATUS IS WS-STO-FILE-STATUS.
+
+	SELECT STATEPCT ASSIGN TO DYNAMIC FP-STATEPCT-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-PCT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD STATETOTL.
+01 STATETOTL-RECORD.
+	05 STO-STATE-CODE          PIC X(02).
+	05 STO-ITEM-COUNT          PIC 9(07).
+
+FD STATEPCT.
+01 RPT-LINE                    PIC X(80).
+
+WORKING-STORAGE SECTION.
+	COPY FILEPARM.
+
+01 WS-RUN-DATE.
+	05 WS-RUN-YYYY          PIC 9(4).
+	05 WS-RUN-MM            PIC 9(2).
+	05 WS-RUN-DD            PIC 9(2).
+
+01 WS-STO-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-PCT-FILE-STATUS           PIC X(02) VALUE SPACES.
+01 WS-ABORT-FILE-NAME           PIC X(40) VALUE SPACES.
+01 WS-ABORT-FILE-STATUS         PIC X(02) VALUE SPACES.
+01 WS-STO-EOF-SW                PIC X(01) VALUE "N".
+	88 STO-EOF               VALUE "Y".
+
+01 WS-STATE-COUNT                PIC 9(03) COMP VALUE ZERO.
+01 WS-STATE-TABLE.
+	05 WS-STATE-ENTRY OCCURS 1 TO 100 TIMES
+			DEPENDING ON WS-STATE-COUNT
+			INDEXED BY WS-SIDX.
+		10 WS-STATE-CODE          PIC X(02).
+		10 WS-STATE-ITEM-COUNT    PIC 9(07).
+
+01 WS-GRAND-TOTAL               PIC 9(09) VALUE ZERO.
+01 WS-PCT-WORK                  PIC 9(05)V9(04) VALUE ZERO.
+01 WS-RPT-PERCENT               PIC ZZ9.99.
+
+01 WS-PAGE-NO                   PIC 9(03) VALUE ZERO.
+01 WS-LINES-ON-PAGE             PIC 9(03) VALUE ZERO.
+01 WS-LINES-PER-PAGE            PIC 9(03) VALUE 20.
+
+01 WS-DETAIL-LINE.
+	05 WS-DTL-STATE          PIC X(07).
+	05 WS-DTL-COUNT          PIC ZZZ,ZZZ,ZZ9.
+	05 FILLER                PIC X(05) VALUE SPACES.
+	05 WS-DTL-PERCENT        PIC ZZ9.99.
+	05 FILLER                PIC X(01) VALUE "%".
+
+PROCEDURE DIVISION.
+Begin.
+	DISPLAY "CBSTATERPT -- FORMATTED STATE COUNT REPORT".
+	PERFORM LoadFileParms.
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+	PERFORM LoadStateTotals.
+	PERFORM ComputeGrandTotal.
+	PERFORM WriteFormattedReport.
+	STOP RUN.
+
+LoadFileParms.
+	MOVE FP-STATETOTL-DEFAULT TO FP-STATETOTL-NAME.
+	ACCEPT FP-STATETOTL-NAME FROM ENVIRONMENT "STATETOTL".
+	IF FP-STATETOTL-NAME = SPACES
+		MOVE FP-STATETOTL-DEFAULT TO FP-STATETOTL-NAME
+	END-IF.
+	MOVE FP-STATEPCT-DEFAULT TO FP-STATEPCT-NAME.
+	ACCEPT FP-STATEPCT-NAME FROM ENVIRONMENT "STATEPCT".
+	IF FP-STATEPCT-NAME = SPACES
+		MOVE FP-STATEPCT-DEFAULT TO FP-STATEPCT-NAME
+	END-IF.
+
+LoadStateTotals.
+	MOVE ZERO TO WS-STATE-COUNT.
+	OPEN INPUT STATETOTL.
+	IF WS-STO-FILE-STATUS NOT = "00"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadStateTotal.
+	PERFORM StoreStateTotal UNTIL STO-EOF.
+	CLOSE STATETOTL.
+	IF WS-STO-FILE-STATUS NOT = "00"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadStateTotal.
+	READ STATETOTL
+		AT END SET STO-EOF TO TRUE
+	END-READ.
+	IF WS-STO-FILE-STATUS NOT = "00" AND WS-STO-FILE-STATUS NOT = "10"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+StoreStateTotal.
+	ADD 1 TO WS-STATE-COUNT.
+	MOVE STO-STATE-CODE  TO WS-STATE-CODE (WS-STATE-COUNT).
+	MOVE STO-ITEM-COUNT  TO WS-STATE-ITEM-COUNT (WS-STATE-COUNT).
+	PERFORM ReadStateTotal.
+
+ComputeGrandTotal.
+	MOVE ZERO TO WS-GRAND-TOTAL.
+	PERFORM AddStateToTotal VARYING WS-SIDX FROM 1 BY 1
+		UNTIL WS-SIDX > WS-STATE-COUNT.
+
+AddStateToTotal.
+	ADD WS-STATE-ITEM-COUNT (WS-SIDX) TO WS-GRAND-TOTAL.
+
+WriteFormattedReport.
+	OPEN OUTPUT STATEPCT.
+	IF WS-PCT-FILE-STATUS NOT = "00"
+		MOVE "STATEPCT" TO WS-ABORT-FILE-NAME
+		MOVE WS-PCT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	MOVE ZERO TO WS-PAGE-NO.
+	MOVE WS-LINES-PER-PAGE TO WS-LINES-ON-PAGE.
+	PERFORM WriteDetailLine VARYING WS-SIDX FROM 1 BY 1
+		UNTIL WS-SIDX > WS-STATE-COUNT.
+	PERFORM WriteReportFooter.
+	CLOSE STATEPCT.
+	IF WS-PCT-FILE-STATUS NOT = "00"
+		MOVE "STATEPCT" TO WS-ABORT-FILE-NAME
+		MOVE WS-PCT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+WriteDetailLine.
+	IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+		PERFORM WritePageHeader
+	END-IF.
+	IF WS-STATE-CODE (WS-SIDX) = "ZZ"
+		MOVE "UNKNOWN" TO WS-DTL-STATE
+	ELSE
+		MOVE WS-STATE-CODE (WS-SIDX) TO WS-DTL-STATE
+	END-IF.
+	MOVE WS-STATE-ITEM-COUNT (WS-SIDX) TO WS-DTL-COUNT.
+	PERFORM ComputePercent.
+	MOVE WS-PCT-WORK TO WS-DTL-PERCENT.
+	MOVE WS-DETAIL-LINE TO RPT-LINE.
+	WRITE RPT-LINE.
+	ADD 1 TO WS-LINES-ON-PAGE.
+
+ComputePercent.
+	MOVE ZERO TO WS-PCT-WORK.
+	IF WS-GRAND-TOTAL > ZERO
+		COMPUTE WS-PCT-WORK ROUNDED =
+			(WS-STATE-ITEM-COUNT (WS-SIDX) * 100) / WS-GRAND-TOTAL
+	END-IF.
+
+WritePageHeader.
+	ADD 1 TO WS-PAGE-NO.
+	IF WS-PAGE-NO > 1
+		MOVE SPACES TO RPT-LINE
+		WRITE RPT-LINE
+	END-IF.
+	MOVE SPACES TO RPT-LINE.
+	STRING "CBSTATERPT -- ITEM COUNT BY STATE" DELIMITED BY SIZE
+		"   RUN DATE: " DELIMITED BY SIZE
+		WS-RUN-MM DELIMITED BY SIZE
+		"/" DELIMITED BY SIZE
+		WS-RUN-DD DELIMITED BY SIZE
+		"/" DELIMITED BY SIZE
+		WS-RUN-YYYY DELIMITED BY SIZE
+		"   PAGE " DELIMITED BY SIZE
+		WS-PAGE-NO DELIMITED BY SIZE
+		INTO RPT-LINE
+	END-STRING.
+	WRITE RPT-LINE.
+	MOVE "STATE     ITEM COUNT     PERCENT" TO RPT-LINE.
+	WRITE RPT-LINE.
+	MOVE "-----     ----------     -------" TO RPT-LINE.
+	WRITE RPT-LINE.
+	MOVE ZERO TO WS-LINES-ON-PAGE.
+
+WriteReportFooter.
+	MOVE SPACES TO RPT-LINE.
+	WRITE RPT-LINE.
+	MOVE SPACES TO RPT-LINE.
+	STRING "GRAND TOTAL ITEMS: " DELIMITED BY SIZE
+		WS-GRAND-TOTAL DELIMITED BY SIZE
+		INTO RPT-LINE
+	END-STRING.
+	WRITE RPT-LINE.
+
+AbortOnFileError.
+	DISPLAY "CBSTATERPT -- FILE ERROR ON " WS-ABORT-FILE-NAME
+		": STATUS=" WS-ABORT-FILE-STATUS.
+	MOVE 16 TO RETURN-CODE.
+	STOP RUN.
