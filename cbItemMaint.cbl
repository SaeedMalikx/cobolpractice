@@ -0,0 +1,194 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CBITMMNT.
+AUTHOR. SAEEDMALIK.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT ITEMFILE ASSIGN TO DYNAMIC FP-ITEMFILE-NAME
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS IR-ITEM-ID
+		FILE STATUS IS WS-ITM-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ITEMFILE.
+01 ITEMRECORD.
+	COPY ITEMREC.
+
+WORKING-STORAGE SECTION.
+COPY FILEPARM.
+
+01 WS-FUNCTION                 PIC X(01).
+	88 FUNC-ADD             VALUE "A".
+	88 FUNC-CHANGE          VALUE "C".
+	88 FUNC-DELETE          VALUE "D".
+	88 FUNC-INQUIRE         VALUE "I".
+	88 FUNC-EXIT            VALUE "X".
+
+01 WS-SEARCH-ID                PIC X(06).
+01 WS-FOUND-SW                 PIC X(01) VALUE "N".
+	88 RECORD-FOUND         VALUE "Y".
+	88 RECORD-NOT-FOUND     VALUE "N".
+
+01 WS-NEW-STATE                PIC X(02).
+01 WS-NEW-QTY                  PIC 9(07).
+01 WS-NEW-PRICE                PIC 9(05)V99.
+
+01 WS-ITM-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-ABORT-FILE-NAME          PIC X(40) VALUE SPACES.
+01 WS-ABORT-FILE-STATUS        PIC X(02) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Begin.
+	DISPLAY "CBITMMNT -- ITEM/STATE MASTER FILE MAINTENANCE".
+	PERFORM LoadFileParms.
+	PERFORM OpenMaster.
+	PERFORM MaintLoop UNTIL FUNC-EXIT.
+	CLOSE ITEMFILE.
+	IF WS-ITM-FILE-STATUS NOT = "00"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	DISPLAY "CBITMMNT -- DONE".
+	STOP RUN.
+
+LoadFileParms.
+	MOVE FP-ITEMFILE-DEFAULT TO FP-ITEMFILE-NAME.
+	ACCEPT FP-ITEMFILE-NAME FROM ENVIRONMENT "ITEMFILE".
+	IF FP-ITEMFILE-NAME = SPACES
+		MOVE FP-ITEMFILE-DEFAULT TO FP-ITEMFILE-NAME
+	END-IF.
+
+OpenMaster.
+	OPEN I-O ITEMFILE.
+	IF WS-ITM-FILE-STATUS = "35"
+		OPEN OUTPUT ITEMFILE
+		CLOSE ITEMFILE
+		OPEN I-O ITEMFILE
+	END-IF.
+	IF WS-ITM-FILE-STATUS NOT = "00"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+MaintLoop.
+	PERFORM DisplayMenu.
+	PERFORM GetFunction.
+	EVALUATE TRUE
+		WHEN FUNC-ADD
+			PERFORM AddItem
+		WHEN FUNC-CHANGE
+			PERFORM ChangeItem
+		WHEN FUNC-DELETE
+			PERFORM DeleteItem
+		WHEN FUNC-INQUIRE
+			PERFORM InquireItem
+		WHEN FUNC-EXIT
+			CONTINUE
+		WHEN OTHER
+			DISPLAY "INVALID SELECTION -- TRY AGAIN"
+	END-EVALUATE.
+
+DisplayMenu.
+	DISPLAY " ".
+	DISPLAY "(A)DD  (C)HANGE  (D)ELETE  (I)NQUIRE  E(X)IT".
+
+GetFunction.
+	DISPLAY "SELECTION ==> " WITH NO ADVANCING.
+	ACCEPT WS-FUNCTION.
+
+GetSearchId.
+	DISPLAY "ITEM ID ==> " WITH NO ADVANCING.
+	ACCEPT WS-SEARCH-ID.
+
+FindItem.
+	MOVE WS-SEARCH-ID TO IR-ITEM-ID.
+	READ ITEMFILE KEY IS IR-ITEM-ID
+		INVALID KEY
+			SET RECORD-NOT-FOUND TO TRUE
+		NOT INVALID KEY
+			SET RECORD-FOUND TO TRUE
+	END-READ.
+
+AddItem.
+	PERFORM GetSearchId.
+	PERFORM FindItem.
+	IF RECORD-FOUND
+		DISPLAY "ITEM " WS-SEARCH-ID " ALREADY EXISTS -- USE CHANGE"
+	ELSE
+		MOVE WS-SEARCH-ID TO IR-ITEM-ID
+		DISPLAY "STATE ==> " WITH NO ADVANCING
+		ACCEPT IR-ITEM-STATE
+		DISPLAY "QTY ON HAND ==> " WITH NO ADVANCING
+		ACCEPT IR-QTY-ON-HAND
+		DISPLAY "UNIT PRICE ==> " WITH NO ADVANCING
+		ACCEPT IR-UNIT-PRICE
+		WRITE ITEMRECORD
+			INVALID KEY
+				DISPLAY "ITEM " WS-SEARCH-ID " COULD NOT BE ADDED -- STATUS="
+					WS-ITM-FILE-STATUS
+			NOT INVALID KEY
+				DISPLAY "ITEM " WS-SEARCH-ID " ADDED"
+		END-WRITE
+	END-IF.
+
+InquireItem.
+	PERFORM GetSearchId.
+	PERFORM FindItem.
+	IF RECORD-FOUND
+		DISPLAY "ID=" IR-ITEM-ID
+			" STATE=" IR-ITEM-STATE
+			" QTY=" IR-QTY-ON-HAND
+			" PRICE=" IR-UNIT-PRICE
+	ELSE
+		DISPLAY "ITEM " WS-SEARCH-ID " NOT ON FILE"
+	END-IF.
+
+ChangeItem.
+	PERFORM GetSearchId.
+	DISPLAY "NEW STATE ==> " WITH NO ADVANCING.
+	ACCEPT WS-NEW-STATE.
+	DISPLAY "NEW QTY ON HAND ==> " WITH NO ADVANCING.
+	ACCEPT WS-NEW-QTY.
+	DISPLAY "NEW UNIT PRICE ==> " WITH NO ADVANCING.
+	ACCEPT WS-NEW-PRICE.
+	PERFORM FindItem.
+	IF RECORD-FOUND
+		MOVE WS-NEW-STATE TO IR-ITEM-STATE
+		MOVE WS-NEW-QTY   TO IR-QTY-ON-HAND
+		MOVE WS-NEW-PRICE TO IR-UNIT-PRICE
+		REWRITE ITEMRECORD
+			INVALID KEY
+				DISPLAY "ITEM " WS-SEARCH-ID " COULD NOT BE CHANGED -- STATUS="
+					WS-ITM-FILE-STATUS
+			NOT INVALID KEY
+				DISPLAY "ITEM " WS-SEARCH-ID " CHANGED"
+		END-REWRITE
+	ELSE
+		DISPLAY "ITEM " WS-SEARCH-ID " NOT ON FILE -- NO CHANGE MADE"
+	END-IF.
+
+DeleteItem.
+	PERFORM GetSearchId.
+	PERFORM FindItem.
+	IF RECORD-FOUND
+		DELETE ITEMFILE RECORD
+			INVALID KEY
+				DISPLAY "ITEM " WS-SEARCH-ID " COULD NOT BE DELETED -- STATUS="
+					WS-ITM-FILE-STATUS
+			NOT INVALID KEY
+				DISPLAY "ITEM " WS-SEARCH-ID " DELETED"
+		END-DELETE
+	ELSE
+		DISPLAY "ITEM " WS-SEARCH-ID " NOT ON FILE -- NO DELETE MADE"
+	END-IF.
+
+AbortOnFileError.
+	DISPLAY "CBITMMNT -- FILE ERROR ON " WS-ABORT-FILE-NAME
+		": STATUS=" WS-ABORT-FILE-STATUS.
+	MOVE 16 TO RETURN-CODE.
+	STOP RUN.
