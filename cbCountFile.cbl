@@ -5,38 +5,357 @@ AUTHOR. SAEEDMALIK.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT ITEMFILE ASSIGN TO "itemsStates.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT ITEMFILE ASSIGN TO DYNAMIC FP-ITEMFILE-NAME
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS IR-ITEM-ID
+		FILE STATUS IS WS-ITM-FILE-STATUS.
+
+	SELECT STATERPT ASSIGN TO DYNAMIC FP-STATERPT-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-RPT-FILE-STATUS.
+
+	SELECT CKPTFILE ASSIGN TO DYNAMIC FP-CKPTFILE-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+	SELECT STATETOTL ASSIGN TO DYNAMIC FP-STATETOTL-NAME
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS STO-STATE-CODE
+		FILE STATUS IS WS-STO-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD ITEMFILE.
 01 ITEMRECORD.
 	88 EOF 	    VALUE  HIGH-VALUES.
-	02 ITEMNAME PIC X(6).
-	02 ITEMST   PIC X(2).
+	COPY ITEMREC.
+
+FD STATERPT.
+01 RPT-LINE                    PIC X(80).
+
+FD CKPTFILE.
+01 CKPT-RECORD.
+	05 CKPT-LAST-ITEM          PIC X(06).
+	05 CKPT-STATE-COUNTS.
+		10 CKPT-STATE-COUNT    OCCURS 56 TIMES PIC 9(07).
+	05 CKPT-UNKNOWN-COUNT      PIC 9(07).
+
+FD STATETOTL.
+01 STATETOTL-RECORD.
+	05 STO-STATE-CODE          PIC X(02).
+	05 STO-ITEM-COUNT          PIC 9(07).
+
 WORKING-STORAGE SECTION.
-01 STATENY	PIC 9(2) VALUE ZEROS.
-01 STATENC	PIC 9(2) VALUE ZEROS.	
+	COPY STATETAB.
+	COPY FILEPARM.
+
+01 WS-RUN-DATE.
+	05 WS-RUN-YYYY          PIC 9(4).
+	05 WS-RUN-MM            PIC 9(2).
+	05 WS-RUN-DD            PIC 9(2).
+
+01 WS-GRAND-TOTAL              PIC 9(09) VALUE ZERO.
+
+01 WS-REPORT-LINE.
+	05 WS-RPT-STATE          PIC X(02).
+	05 FILLER                PIC X(05) VALUE SPACES.
+	05 WS-RPT-COUNT          PIC ZZZ,ZZZ,ZZ9.
+
+01 WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+01 WS-STO-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-ITM-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-RPT-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-ABORT-FILE-NAME          PIC X(40) VALUE SPACES.
+01 WS-ABORT-FILE-STATUS        PIC X(02) VALUE SPACES.
+01 WS-CKPT-INTERVAL            PIC 9(05) VALUE 1000.
+01 WS-RECS-SINCE-CKPT          PIC 9(05) VALUE ZERO.
+01 WS-LAST-ITEM-PROCESSED      PIC X(06) VALUE SPACES.
+01 WS-CKPT-LAST-ITEM           PIC X(06) VALUE SPACES.
+01 WS-RESTART-SW               PIC X(01) VALUE "N".
+	88 RESTART-ACTIVE       VALUE "Y".
+	88 RESTART-NOT-ACTIVE   VALUE "N".
 
 PROCEDURE DIVISION.
-Begin. 
+Begin.
 	DISPLAY "THIS COUNTS HOW MANY ITEM BELONG TO WHICH STATE".
-	
+
+	PERFORM LoadFileParms.
+	PERFORM CheckForRestart.
+
 	OPEN INPUT ITEMFILE.
-	READ ITEMFILE
-		AT END SET EOF TO TRUE
-	END-READ
-	PERFORM UNTIL EOF
-		IF ITEMST = "ny" THEN
-			ADD 1 TO STATENY
-		ELSE ADD 1 TO STATENC
+	IF WS-ITM-FILE-STATUS NOT = "00"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadItem.
+	IF RESTART-ACTIVE
+		PERFORM SkipToCheckpoint
+			UNTIL EOF
+			OR IR-ITEM-ID OF ITEMRECORD = WS-CKPT-LAST-ITEM
+		IF EOF
+			DISPLAY "CBCOUNTF -- CHECKPOINT ITEM " WS-CKPT-LAST-ITEM
+				" NOT FOUND ON RESTART -- ITEMFILE MAY HAVE CHANGED"
+				" SINCE THE CHECKPOINT WAS WRITTEN"
+			DISPLAY "CBCOUNTF -- CLEAR THE CHECKPOINT AND RERUN A FULL"
+				" COUNT INSTEAD OF RESTARTING"
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		ELSE
+			PERFORM ReadItem
 		END-IF
-		READ ITEMFILE
-			AT END SET EOF TO TRUE
-		END-READ
-	END-PERFORM.
+	END-IF.
+	PERFORM ProcessItem UNTIL EOF.
 	CLOSE ITEMFILE.
-	DISPLAY "TOTAL NY: " STATENY.
-	DISPLAY "TOTAL NC: " STATENC.
+	IF WS-ITM-FILE-STATUS NOT = "00"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+	PERFORM DisplayOneState VARYING ST-IDX FROM 1 BY 1
+		UNTIL ST-IDX > ST-TABLE-SIZE.
+	DISPLAY "TOTAL UNKNOWN STATE: " ST-UNKNOWN-COUNT.
+
+	PERFORM WriteStateReport.
+	PERFORM WriteStateFile.
+	PERFORM ClearCheckpoint.
+	STOP RUN.
+
+LoadFileParms.
+	MOVE FP-ITEMFILE-DEFAULT TO FP-ITEMFILE-NAME.
+	ACCEPT FP-ITEMFILE-NAME FROM ENVIRONMENT "ITEMFILE".
+	IF FP-ITEMFILE-NAME = SPACES
+		MOVE FP-ITEMFILE-DEFAULT TO FP-ITEMFILE-NAME
+	END-IF.
+	MOVE FP-STATERPT-DEFAULT TO FP-STATERPT-NAME.
+	ACCEPT FP-STATERPT-NAME FROM ENVIRONMENT "STATERPT".
+	IF FP-STATERPT-NAME = SPACES
+		MOVE FP-STATERPT-DEFAULT TO FP-STATERPT-NAME
+	END-IF.
+	MOVE FP-CKPTFILE-DEFAULT TO FP-CKPTFILE-NAME.
+	ACCEPT FP-CKPTFILE-NAME FROM ENVIRONMENT "CKPTFILE".
+	IF FP-CKPTFILE-NAME = SPACES
+		MOVE FP-CKPTFILE-DEFAULT TO FP-CKPTFILE-NAME
+	END-IF.
+	MOVE FP-STATETOTL-DEFAULT TO FP-STATETOTL-NAME.
+	ACCEPT FP-STATETOTL-NAME FROM ENVIRONMENT "STATETOTL".
+	IF FP-STATETOTL-NAME = SPACES
+		MOVE FP-STATETOTL-DEFAULT TO FP-STATETOTL-NAME
+	END-IF.
+
+CheckForRestart.
+	OPEN INPUT CKPTFILE.
+	IF WS-CKPT-FILE-STATUS NOT = "00" AND WS-CKPT-FILE-STATUS NOT = "35"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	IF WS-CKPT-FILE-STATUS = "00"
+		READ CKPTFILE
+		IF WS-CKPT-FILE-STATUS = "00" AND CKPT-LAST-ITEM NOT = SPACES
+			MOVE CKPT-LAST-ITEM TO WS-CKPT-LAST-ITEM
+			MOVE CKPT-UNKNOWN-COUNT TO ST-UNKNOWN-COUNT
+			PERFORM RestoreCounters VARYING ST-IDX FROM 1 BY 1
+				UNTIL ST-IDX > ST-TABLE-SIZE
+			SET RESTART-ACTIVE TO TRUE
+			DISPLAY "RESTARTING AFTER CHECKPOINTED ITEM: "
+				WS-CKPT-LAST-ITEM
+		END-IF
+		CLOSE CKPTFILE
+	END-IF.
+
+RestoreCounters.
+	MOVE CKPT-STATE-COUNT (ST-IDX) TO ST-STATE-COUNT (ST-IDX).
+
+SkipToCheckpoint.
+	PERFORM ReadItem.
+
+ReadItem.
+	READ ITEMFILE
+		AT END SET EOF TO TRUE
+	END-READ.
+	IF WS-ITM-FILE-STATUS NOT = "00" AND WS-ITM-FILE-STATUS NOT = "10"
+		MOVE "ITEMFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-ITM-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ProcessItem.
+	PERFORM LookupState.
+	MOVE IR-ITEM-ID OF ITEMRECORD TO WS-LAST-ITEM-PROCESSED.
+	ADD 1 TO WS-RECS-SINCE-CKPT.
+	IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+		PERFORM WriteCheckpoint
+		MOVE ZERO TO WS-RECS-SINCE-CKPT
+	END-IF.
+	PERFORM ReadItem.
+
+WriteCheckpoint.
+	OPEN OUTPUT CKPTFILE.
+	IF WS-CKPT-FILE-STATUS NOT = "00"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	MOVE WS-LAST-ITEM-PROCESSED TO CKPT-LAST-ITEM.
+	MOVE ST-UNKNOWN-COUNT TO CKPT-UNKNOWN-COUNT.
+	PERFORM SaveCounters VARYING ST-IDX FROM 1 BY 1
+		UNTIL ST-IDX > ST-TABLE-SIZE.
+	WRITE CKPT-RECORD.
+	IF WS-CKPT-FILE-STATUS NOT = "00"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	CLOSE CKPTFILE.
+	IF WS-CKPT-FILE-STATUS NOT = "00"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+SaveCounters.
+	MOVE ST-STATE-COUNT (ST-IDX) TO CKPT-STATE-COUNT (ST-IDX).
+
+ClearCheckpoint.
+	OPEN OUTPUT CKPTFILE.
+	IF WS-CKPT-FILE-STATUS NOT = "00"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	MOVE SPACES TO CKPT-LAST-ITEM.
+	MOVE ZERO TO CKPT-UNKNOWN-COUNT.
+	PERFORM ZeroCkptCounter VARYING ST-IDX FROM 1 BY 1
+		UNTIL ST-IDX > ST-TABLE-SIZE.
+	WRITE CKPT-RECORD.
+	IF WS-CKPT-FILE-STATUS NOT = "00"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	CLOSE CKPTFILE.
+	IF WS-CKPT-FILE-STATUS NOT = "00"
+		MOVE "CKPTFILE" TO WS-ABORT-FILE-NAME
+		MOVE WS-CKPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ZeroCkptCounter.
+	MOVE ZERO TO CKPT-STATE-COUNT (ST-IDX).
+
+LookupState.
+	SET ST-IDX TO 1.
+	SEARCH ST-STATE-ENTRY
+		AT END
+			ADD 1 TO ST-UNKNOWN-COUNT
+		WHEN ST-STATE-CODE (ST-IDX) = IR-ITEM-STATE
+			ADD 1 TO ST-STATE-COUNT (ST-IDX)
+	END-SEARCH.
+
+DisplayOneState.
+	DISPLAY "TOTAL " ST-STATE-CODE (ST-IDX) ": " ST-STATE-COUNT (ST-IDX).
+
+WriteStateReport.
+	ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+	OPEN OUTPUT STATERPT.
+	IF WS-RPT-FILE-STATUS NOT = "00"
+		MOVE "STATERPT" TO WS-ABORT-FILE-NAME
+		MOVE WS-RPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM WriteReportHeader.
+	PERFORM WriteReportLine VARYING ST-IDX FROM 1 BY 1
+		UNTIL ST-IDX > ST-TABLE-SIZE.
+	PERFORM WriteReportFooter.
+	CLOSE STATERPT.
+	IF WS-RPT-FILE-STATUS NOT = "00"
+		MOVE "STATERPT" TO WS-ABORT-FILE-NAME
+		MOVE WS-RPT-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+WriteReportHeader.
+	MOVE SPACES TO RPT-LINE.
+	STRING "CBCOUNTF -- ITEM COUNT BY STATE" DELIMITED BY SIZE
+		"   RUN DATE: " DELIMITED BY SIZE
+		WS-RUN-MM DELIMITED BY SIZE
+		"/" DELIMITED BY SIZE
+		WS-RUN-DD DELIMITED BY SIZE
+		"/" DELIMITED BY SIZE
+		WS-RUN-YYYY DELIMITED BY SIZE
+		INTO RPT-LINE
+	END-STRING.
+	WRITE RPT-LINE.
+	MOVE "STATE     ITEM COUNT" TO RPT-LINE.
+	WRITE RPT-LINE.
+	MOVE "-----     ----------" TO RPT-LINE.
+	WRITE RPT-LINE.
+
+WriteReportLine.
+	MOVE ST-STATE-CODE (ST-IDX)  TO WS-RPT-STATE.
+	MOVE ST-STATE-COUNT (ST-IDX) TO WS-RPT-COUNT.
+	MOVE WS-REPORT-LINE TO RPT-LINE.
+	WRITE RPT-LINE.
+	ADD ST-STATE-COUNT (ST-IDX) TO WS-GRAND-TOTAL.
+
+WriteStateFile.
+	OPEN OUTPUT STATETOTL.
+	IF WS-STO-FILE-STATUS NOT = "00"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM WriteOneStateTotal VARYING ST-IDX FROM 1 BY 1
+		UNTIL ST-IDX > ST-TABLE-SIZE.
+	MOVE "ZZ"             TO STO-STATE-CODE.
+	MOVE ST-UNKNOWN-COUNT TO STO-ITEM-COUNT.
+	WRITE STATETOTL-RECORD.
+	IF WS-STO-FILE-STATUS NOT = "00"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	CLOSE STATETOTL.
+	IF WS-STO-FILE-STATUS NOT = "00"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+WriteOneStateTotal.
+	MOVE ST-STATE-CODE (ST-IDX)  TO STO-STATE-CODE.
+	MOVE ST-STATE-COUNT (ST-IDX) TO STO-ITEM-COUNT.
+	WRITE STATETOTL-RECORD.
+	IF WS-STO-FILE-STATUS NOT = "00"
+		MOVE "STATETOTL" TO WS-ABORT-FILE-NAME
+		MOVE WS-STO-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+WriteReportFooter.
+	MOVE SPACES TO RPT-LINE.
+	WRITE RPT-LINE.
+	MOVE ST-UNKNOWN-COUNT TO WS-RPT-COUNT.
+	MOVE SPACES TO RPT-LINE.
+	STRING "UNKNOWN   " DELIMITED BY SIZE
+		WS-RPT-COUNT DELIMITED BY SIZE
+		INTO RPT-LINE
+	END-STRING.
+	WRITE RPT-LINE.
+	ADD ST-UNKNOWN-COUNT TO WS-GRAND-TOTAL.
+	MOVE SPACES TO RPT-LINE.
+	STRING "GRAND TOTAL ITEMS: " DELIMITED BY SIZE
+		WS-GRAND-TOTAL DELIMITED BY SIZE
+		INTO RPT-LINE
+	END-STRING.
+	WRITE RPT-LINE.
+
+AbortOnFileError.
+	DISPLAY "CBCOUNTF -- FILE ERROR ON " WS-ABORT-FILE-NAME
+		": STATUS=" WS-ABORT-FILE-STATUS.
+	MOVE 16 TO RETURN-CODE.
 	STOP RUN.
