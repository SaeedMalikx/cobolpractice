@@ -0,0 +1,9 @@
+*> ITEMREC.CPY
+*> Shared item-master record layout.  COPY this into the 01 record
+*> under whichever FD/SD needs an item record, so every program that
+*> touches item data (counting, merging, validating, maintaining)
+*> sees item ID, state, quantity-on-hand and unit price the same way.
+           05  IR-ITEM-ID              PIC X(06).
+           05  IR-ITEM-STATE           PIC X(02).
+           05  IR-QTY-ON-HAND          PIC 9(07).
+           05  IR-UNIT-PRICE           PIC 9(05)V99.
