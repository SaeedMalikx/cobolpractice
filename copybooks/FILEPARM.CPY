@@ -0,0 +1,39 @@
+*> FILEPARM.CPY
+*> Default physical file names for the state-count/merge suite's
+*> logical files, one DEFAULT/NAME pair per file.  SELECT clauses
+*> ASSIGN TO DYNAMIC the -NAME item instead of an inline literal, and
+*> each program loads -NAME from the matching environment variable
+*> (its JCL DD name) at startup, falling back to -DEFAULT when that
+*> variable isn't set.  Repointing a run at a different data set
+*> location is then a JCL/env change, not a recompile.
+ 01  FP-FILE-PARMS.
+     05  FP-ITEMFILE-DEFAULT        PIC X(40) VALUE "itemsStates.dat".
+     05  FP-ITEMFILE-NAME           PIC X(40).
+     05  FP-STATERPT-DEFAULT        PIC X(40) VALUE "STATECNT.RPT".
+     05  FP-STATERPT-NAME           PIC X(40).
+     05  FP-CKPTFILE-DEFAULT        PIC X(40) VALUE "CBCOUNTF.CKP".
+     05  FP-CKPTFILE-NAME           PIC X(40).
+     05  FP-STATETOTL-DEFAULT       PIC X(40) VALUE "STATETOTL.DAT".
+     05  FP-STATETOTL-NAME          PIC X(40).
+     05  FP-MERGESTATE1-DEFAULT     PIC X(40) VALUE "unsrtStateMerge1.dat".
+     05  FP-MERGESTATE1-NAME        PIC X(40).
+     05  FP-MERGESTATE2-DEFAULT     PIC X(40) VALUE "unsrtStateMerge2.dat".
+     05  FP-MERGESTATE2-NAME        PIC X(40).
+     05  FP-MERGEDSTATES-DEFAULT    PIC X(40) VALUE "unsrtStateMerged.dat".
+     05  FP-MERGEDSTATES-NAME       PIC X(40).
+     05  FP-MERGEDCLEAN-DEFAULT     PIC X(40) VALUE "unsrtStateMergedC.dat".
+     05  FP-MERGEDCLEAN-NAME        PIC X(40).
+     05  FP-DUPES-DEFAULT           PIC X(40) VALUE "DUPES.DAT".
+     05  FP-DUPES-NAME              PIC X(40).
+     05  FP-EXCPTNS-DEFAULT         PIC X(40) VALUE "MRGEXCPT.DAT".
+     05  FP-EXCPTNS-NAME            PIC X(40).
+     05  FP-AUDITLOG-DEFAULT        PIC X(40) VALUE "MERGEAUD.LOG".
+     05  FP-AUDITLOG-NAME           PIC X(40).
+     05  FP-WORKFILE-DEFAULT        PIC X(40) VALUE "WORKFILE.TMP".
+     05  FP-WORKFILE-NAME           PIC X(40).
+     05  FP-STATEPCT-DEFAULT        PIC X(40) VALUE "STATEPCT.RPT".
+     05  FP-STATEPCT-NAME           PIC X(40).
+     05  FP-VALIDST-DEFAULT        PIC X(40) VALUE "validStates.dat".
+     05  FP-VALIDST-NAME           PIC X(40).
+     05  FP-REJECTS-DEFAULT        PIC X(40) VALUE "REJECTS.DAT".
+     05  FP-REJECTS-NAME           PIC X(40).
