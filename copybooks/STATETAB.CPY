@@ -0,0 +1,25 @@
+*> STATETAB.CPY
+*> Table of valid two-letter US state/territory codes, paired
+*> with one running item counter per code.  Included by any
+*> program that needs to tally or validate against the full
+*> state list instead of a couple of hardcoded literals.
+*> Codes must stay in ascending order -- CBCOUNTF writes STATETOTL
+*> (a KSDS keyed on state code) in this same table order, and a
+*> sequential WRITE to a KSDS under OPEN OUTPUT requires ascending
+*> key sequence.
+       01  ST-STATE-TABLE-DATA.
+           05  FILLER                  PIC X(50)  VALUE
+               "AKALARASAZCACOCTDCDEFLGAGUHIIAIDILINKSKYLAMAMDMEMI".
+           05  FILLER                  PIC X(50)  VALUE
+               "MNMOMPMSMTNCNDNENHNJNMNVNYOHOKORPAPRRISCSDTNTXUTVA".
+           05  FILLER                  PIC X(12)  VALUE
+               "VIVTWAWIWVWY".
+       01  ST-STATE-TABLE REDEFINES ST-STATE-TABLE-DATA.
+           05  ST-STATE-ENTRY          OCCURS 56 TIMES
+                                       INDEXED BY ST-IDX.
+               10  ST-STATE-CODE       PIC X(02).
+       01  ST-STATE-COUNTERS.
+           05  ST-STATE-COUNT          OCCURS 56 TIMES
+                                       PIC 9(07) COMP VALUE ZERO.
+       77  ST-TABLE-SIZE               PIC 9(03) COMP VALUE 56.
+       77  ST-UNKNOWN-COUNT            PIC 9(07) COMP VALUE ZERO.
