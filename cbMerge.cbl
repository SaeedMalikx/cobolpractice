@@ -5,35 +5,467 @@ AUTHOR. SAEEDMALIK.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT MERGESTATE1 ASSIGN "unsrtStateMerge1.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
-	SELECT MERGESTATE2 ASSIGN "unsrtStateMerge2.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT MERGESTATE1 ASSIGN DYNAMIC FP-MERGESTATE1-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-MG1-FILE-STATUS.
+	SELECT MERGESTATE2 ASSIGN DYNAMIC FP-MERGESTATE2-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-MG2-FILE-STATUS.
 
-	SELECT MERGEDSTATES ASSIGN "unsrtStateMerged.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
-	
-	SELECT WORKFILE ASSIGN "WORKFILE.TMP".
+	SELECT MERGEDSTATES ASSIGN DYNAMIC FP-MERGEDSTATES-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-MGD-FILE-STATUS.
+
+	SELECT MERGEDCLEAN ASSIGN DYNAMIC FP-MERGEDCLEAN-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CLN-FILE-STATUS.
+
+	SELECT DUPES ASSIGN DYNAMIC FP-DUPES-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-DUP-FILE-STATUS.
+
+	SELECT EXCPTNS ASSIGN DYNAMIC FP-EXCPTNS-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-EXC-FILE-STATUS.
+
+	SELECT AUDITLOG ASSIGN DYNAMIC FP-AUDITLOG-NAME
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-AUD-FILE-STATUS.
+
+	SELECT WORKFILE ASSIGN DYNAMIC FP-WORKFILE-NAME.
 
 DATA DIVISION.
 FILE SECTION.
 FD MERGESTATE1.
-01	STATES1		PIC X(2).
+01	MERGE1-RECORD.
+	88 EOF1 VALUE HIGH-VALUES.
+	COPY ITEMREC.
 
 FD MERGESTATE2.
-01	STATES2		PIC X(2).
+01	MERGE2-RECORD.
+	88 EOF2 VALUE HIGH-VALUES.
+	COPY ITEMREC.
 
 FD MERGEDSTATES.
-01	STATES3		PIC X(2).
+01	MERGEDSTATES-RECORD.
+	COPY ITEMREC.
+
+FD MERGEDCLEAN.
+01	MERGEDCLEAN-RECORD.
+	COPY ITEMREC.
+
+FD DUPES.
+01	DUPES-RECORD.
+	COPY ITEMREC REPLACING ==IR-ITEM-ID== BY ==DUP-ITEM-ID==
+		==IR-ITEM-STATE== BY ==DUP-ITEM-STATE==
+		==IR-QTY-ON-HAND== BY ==DUP-QTY-ON-HAND==
+		==IR-UNIT-PRICE== BY ==DUP-UNIT-PRICE==.
+
+FD EXCPTNS.
+01	EXCPTN-LINE	PIC X(60).
+
+FD AUDITLOG.
+01	AUD-LINE	PIC X(160).
 
 SD WORKFILE.
-01	STATESWF	PIC X(2).
+01	WORKFILE-RECORD.
+	COPY ITEMREC.
+
+WORKING-STORAGE SECTION.
+	COPY FILEPARM.
+
+01 WS-PREV-STATE1              PIC X(02) VALUE LOW-VALUES.
+01 WS-PREV-STATE2              PIC X(02) VALUE LOW-VALUES.
+01 WS-SEQ-ERROR-COUNT          PIC 9(05) VALUE ZERO.
+
+01 WS-RECS-IN-1                PIC 9(07) VALUE ZERO.
+01 WS-RECS-IN-2                PIC 9(07) VALUE ZERO.
+01 WS-RECS-OUT                 PIC 9(07) VALUE ZERO.
+01 WS-AUD-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-MG1-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-MG2-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-MGD-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-CLN-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-DUP-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-EXC-FILE-STATUS          PIC X(02) VALUE SPACES.
+01 WS-ABORT-FILE-NAME          PIC X(40) VALUE SPACES.
+01 WS-ABORT-FILE-STATUS        PIC X(02) VALUE SPACES.
+01 WS-AUD-DATE                 PIC 9(08).
+01 WS-AUD-TIME                 PIC 9(08).
+01 EOFM                        PIC X(01) VALUE "N".
+	88 MERGED-EOF           VALUE "Y".
+
+01 WS-DUPES-COUNT              PIC 9(07) VALUE ZERO.
+01 WS-LOOKUP-ITEM-ID           PIC X(06).
+*> WS-SEEN-TABLE is scanned with a linear SEARCH (see LookupSeenItem)
+*> rather than kept sorted/keyed, so duplicate detection is O(n squared)
+*> in the merged record count.  MERGEDSTATES is sorted by state, not by
+*> item ID, so there's no cheap ordering to binary-search on here; if
+*> the merged feed grows large enough for this to matter, sort a copy
+*> by item ID first (or detect duplicates via the indexed item master
+*> from 014 instead of an in-memory table).
+01 WS-SEEN-COUNT               PIC 9(05) COMP VALUE ZERO.
+01 WS-SEEN-MAX                  PIC 9(05) COMP VALUE 99999.
+01 WS-SEEN-TABLE.
+	05 WS-SEEN-ENTRY OCCURS 1 TO 99999 TIMES
+			DEPENDING ON WS-SEEN-COUNT
+			INDEXED BY WS-SIDX.
+		10 WS-SEEN-ITEM-ID      PIC X(06).
+01 WS-DUP-FOUND-SW             PIC X(01) VALUE "N".
+	88 DUP-FOUND            VALUE "Y".
+	88 DUP-NOT-FOUND        VALUE "N".
+
+01 WS-RECON-RC                 PIC 9(09) COMP-5 VALUE ZERO.
 
 PROCEDURE DIVISION.
 Begin.
-	MERGE WORKFILE 
-		ON ASCENDING KEY STATESWF
+	PERFORM LoadFileParms.
+	PERFORM ValidateMergeInputs.
+	IF WS-SEQ-ERROR-COUNT > ZERO
+		DISPLAY "CBMERGE -- ABORTING: " WS-SEQ-ERROR-COUNT
+			" OUT-OF-SEQUENCE RECORD(S) FOUND IN THE INPUT FEEDS --"
+			" SEE EXCPTNS FOR DETAIL. SORT THE FEEDS AND RERUN."
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF.
+	PERFORM DoMerge.
+	PERFORM ReconcileDuplicates.
+	PERFORM CountMergedOutput.
+	PERFORM WriteAuditLog.
+	STOP RUN.
+
+LoadFileParms.
+	MOVE FP-MERGESTATE1-DEFAULT TO FP-MERGESTATE1-NAME.
+	ACCEPT FP-MERGESTATE1-NAME FROM ENVIRONMENT "MERGESTATE1".
+	IF FP-MERGESTATE1-NAME = SPACES
+		MOVE FP-MERGESTATE1-DEFAULT TO FP-MERGESTATE1-NAME
+	END-IF.
+	MOVE FP-MERGESTATE2-DEFAULT TO FP-MERGESTATE2-NAME.
+	ACCEPT FP-MERGESTATE2-NAME FROM ENVIRONMENT "MERGESTATE2".
+	IF FP-MERGESTATE2-NAME = SPACES
+		MOVE FP-MERGESTATE2-DEFAULT TO FP-MERGESTATE2-NAME
+	END-IF.
+	MOVE FP-MERGEDSTATES-DEFAULT TO FP-MERGEDSTATES-NAME.
+	ACCEPT FP-MERGEDSTATES-NAME FROM ENVIRONMENT "MERGEDSTATES".
+	IF FP-MERGEDSTATES-NAME = SPACES
+		MOVE FP-MERGEDSTATES-DEFAULT TO FP-MERGEDSTATES-NAME
+	END-IF.
+	MOVE FP-MERGEDCLEAN-DEFAULT TO FP-MERGEDCLEAN-NAME.
+	ACCEPT FP-MERGEDCLEAN-NAME FROM ENVIRONMENT "MERGEDCLEAN".
+	IF FP-MERGEDCLEAN-NAME = SPACES
+		MOVE FP-MERGEDCLEAN-DEFAULT TO FP-MERGEDCLEAN-NAME
+	END-IF.
+	MOVE FP-DUPES-DEFAULT TO FP-DUPES-NAME.
+	ACCEPT FP-DUPES-NAME FROM ENVIRONMENT "DUPES".
+	IF FP-DUPES-NAME = SPACES
+		MOVE FP-DUPES-DEFAULT TO FP-DUPES-NAME
+	END-IF.
+	MOVE FP-EXCPTNS-DEFAULT TO FP-EXCPTNS-NAME.
+	ACCEPT FP-EXCPTNS-NAME FROM ENVIRONMENT "EXCPTNS".
+	IF FP-EXCPTNS-NAME = SPACES
+		MOVE FP-EXCPTNS-DEFAULT TO FP-EXCPTNS-NAME
+	END-IF.
+	MOVE FP-AUDITLOG-DEFAULT TO FP-AUDITLOG-NAME.
+	ACCEPT FP-AUDITLOG-NAME FROM ENVIRONMENT "AUDITLOG".
+	IF FP-AUDITLOG-NAME = SPACES
+		MOVE FP-AUDITLOG-DEFAULT TO FP-AUDITLOG-NAME
+	END-IF.
+	MOVE FP-WORKFILE-DEFAULT TO FP-WORKFILE-NAME.
+	ACCEPT FP-WORKFILE-NAME FROM ENVIRONMENT "WORKFILE".
+	IF FP-WORKFILE-NAME = SPACES
+		MOVE FP-WORKFILE-DEFAULT TO FP-WORKFILE-NAME
+	END-IF.
+
+ValidateMergeInputs.
+	OPEN OUTPUT EXCPTNS.
+	IF WS-EXC-FILE-STATUS NOT = "00"
+		MOVE "EXCPTNS" TO WS-ABORT-FILE-NAME
+		MOVE WS-EXC-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ValidateFile1.
+	PERFORM ValidateFile2.
+	CLOSE EXCPTNS.
+	IF WS-EXC-FILE-STATUS NOT = "00"
+		MOVE "EXCPTNS" TO WS-ABORT-FILE-NAME
+		MOVE WS-EXC-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	DISPLAY "CBMERGE SEQUENCE ERRORS FOUND: " WS-SEQ-ERROR-COUNT.
+
+ValidateFile1.
+	OPEN INPUT MERGESTATE1.
+	IF WS-MG1-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE1" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG1-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	MOVE LOW-VALUES TO WS-PREV-STATE1.
+	PERFORM ReadMerge1.
+	PERFORM CheckMerge1 UNTIL EOF1.
+	CLOSE MERGESTATE1.
+	IF WS-MG1-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE1" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG1-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadMerge1.
+	READ MERGESTATE1
+		AT END SET EOF1 TO TRUE
+		NOT AT END ADD 1 TO WS-RECS-IN-1
+	END-READ.
+	IF WS-MG1-FILE-STATUS NOT = "00" AND WS-MG1-FILE-STATUS NOT = "10"
+		MOVE "MERGESTATE1" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG1-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+CheckMerge1.
+	IF IR-ITEM-STATE OF MERGE1-RECORD < WS-PREV-STATE1
+		PERFORM WriteException1
+	END-IF
+	MOVE IR-ITEM-STATE OF MERGE1-RECORD TO WS-PREV-STATE1.
+	PERFORM ReadMerge1.
+
+WriteException1.
+	ADD 1 TO WS-SEQ-ERROR-COUNT.
+	MOVE SPACES TO EXCPTN-LINE.
+	STRING "MERGESTATE1 OUT OF SEQUENCE: " DELIMITED BY SIZE
+		IR-ITEM-STATE OF MERGE1-RECORD DELIMITED BY SIZE
+		" AFTER " DELIMITED BY SIZE
+		WS-PREV-STATE1 DELIMITED BY SIZE
+		INTO EXCPTN-LINE
+	END-STRING.
+	WRITE EXCPTN-LINE.
+
+ValidateFile2.
+	OPEN INPUT MERGESTATE2.
+	IF WS-MG2-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE2" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG2-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	MOVE LOW-VALUES TO WS-PREV-STATE2.
+	PERFORM ReadMerge2.
+	PERFORM CheckMerge2 UNTIL EOF2.
+	CLOSE MERGESTATE2.
+	IF WS-MG2-FILE-STATUS NOT = "00"
+		MOVE "MERGESTATE2" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG2-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadMerge2.
+	READ MERGESTATE2
+		AT END SET EOF2 TO TRUE
+		NOT AT END ADD 1 TO WS-RECS-IN-2
+	END-READ.
+	IF WS-MG2-FILE-STATUS NOT = "00" AND WS-MG2-FILE-STATUS NOT = "10"
+		MOVE "MERGESTATE2" TO WS-ABORT-FILE-NAME
+		MOVE WS-MG2-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+CheckMerge2.
+	IF IR-ITEM-STATE OF MERGE2-RECORD < WS-PREV-STATE2
+		PERFORM WriteException2
+	END-IF
+	MOVE IR-ITEM-STATE OF MERGE2-RECORD TO WS-PREV-STATE2.
+	PERFORM ReadMerge2.
+
+WriteException2.
+	ADD 1 TO WS-SEQ-ERROR-COUNT.
+	MOVE SPACES TO EXCPTN-LINE.
+	STRING "MERGESTATE2 OUT OF SEQUENCE: " DELIMITED BY SIZE
+		IR-ITEM-STATE OF MERGE2-RECORD DELIMITED BY SIZE
+		" AFTER " DELIMITED BY SIZE
+		WS-PREV-STATE2 DELIMITED BY SIZE
+		INTO EXCPTN-LINE
+	END-STRING.
+	WRITE EXCPTN-LINE.
+
+DoMerge.
+	MERGE WORKFILE
+		ON ASCENDING KEY IR-ITEM-STATE OF WORKFILE-RECORD
 		USING MERGESTATE1, MERGESTATE2
 		GIVING MERGEDSTATES.
-	STOP RUN.
+	IF WS-MGD-FILE-STATUS NOT = "00"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReconcileDuplicates.
+	MOVE "N" TO EOFM.
+	MOVE ZERO TO WS-SEEN-COUNT.
+	MOVE ZERO TO WS-DUPES-COUNT.
+	OPEN INPUT MERGEDSTATES.
+	IF WS-MGD-FILE-STATUS NOT = "00"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	OPEN OUTPUT MERGEDCLEAN.
+	IF WS-CLN-FILE-STATUS NOT = "00"
+		MOVE "MERGEDCLEAN" TO WS-ABORT-FILE-NAME
+		MOVE WS-CLN-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	OPEN OUTPUT DUPES.
+	IF WS-DUP-FILE-STATUS NOT = "00"
+		MOVE "DUPES" TO WS-ABORT-FILE-NAME
+		MOVE WS-DUP-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadMergedForRecon.
+	PERFORM CheckDuplicate UNTIL MERGED-EOF.
+	CLOSE MERGEDSTATES.
+	IF WS-MGD-FILE-STATUS NOT = "00"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	CLOSE MERGEDCLEAN.
+	IF WS-CLN-FILE-STATUS NOT = "00"
+		MOVE "MERGEDCLEAN" TO WS-ABORT-FILE-NAME
+		MOVE WS-CLN-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	CLOSE DUPES.
+	IF WS-DUP-FILE-STATUS NOT = "00"
+		MOVE "DUPES" TO WS-ABORT-FILE-NAME
+		MOVE WS-DUP-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReplaceMergedFile.
+	DISPLAY "CBMERGE DUPLICATE ITEMS REMOVED: " WS-DUPES-COUNT.
+
+ReadMergedForRecon.
+	READ MERGEDSTATES
+		AT END SET MERGED-EOF TO TRUE
+	END-READ.
+	IF WS-MGD-FILE-STATUS NOT = "00" AND WS-MGD-FILE-STATUS NOT = "10"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+CheckDuplicate.
+	MOVE IR-ITEM-ID OF MERGEDSTATES-RECORD TO WS-LOOKUP-ITEM-ID.
+	PERFORM LookupSeenItem.
+	IF DUP-FOUND
+		ADD 1 TO WS-DUPES-COUNT
+		PERFORM WriteDupeRecord
+	ELSE
+		PERFORM AddSeenItem
+		MOVE MERGEDSTATES-RECORD TO MERGEDCLEAN-RECORD
+		WRITE MERGEDCLEAN-RECORD
+	END-IF.
+	PERFORM ReadMergedForRecon.
 
+LookupSeenItem.
+	SET DUP-NOT-FOUND TO TRUE.
+	SET WS-SIDX TO 1.
+	SEARCH WS-SEEN-ENTRY
+		AT END
+			SET DUP-NOT-FOUND TO TRUE
+		WHEN WS-SEEN-ITEM-ID (WS-SIDX) = WS-LOOKUP-ITEM-ID
+			SET DUP-FOUND TO TRUE
+	END-SEARCH.
+
+AddSeenItem.
+	IF WS-SEEN-COUNT >= WS-SEEN-MAX
+		DISPLAY "CBMERGE -- DUPLICATE-CHECK TABLE FULL AT " WS-SEEN-MAX
+			" ITEMS -- CANNOT TRACK ANY MORE ITEM IDS"
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF.
+	ADD 1 TO WS-SEEN-COUNT.
+	MOVE WS-LOOKUP-ITEM-ID TO WS-SEEN-ITEM-ID (WS-SEEN-COUNT).
+
+WriteDupeRecord.
+	MOVE IR-ITEM-ID OF MERGEDSTATES-RECORD     TO DUP-ITEM-ID.
+	MOVE IR-ITEM-STATE OF MERGEDSTATES-RECORD  TO DUP-ITEM-STATE.
+	MOVE IR-QTY-ON-HAND OF MERGEDSTATES-RECORD TO DUP-QTY-ON-HAND.
+	MOVE IR-UNIT-PRICE OF MERGEDSTATES-RECORD  TO DUP-UNIT-PRICE.
+	WRITE DUPES-RECORD.
+
+ReplaceMergedFile.
+	CALL "CBL_DELETE_FILE" USING FP-MERGEDSTATES-NAME.
+	CALL "CBL_RENAME_FILE" USING FP-MERGEDCLEAN-NAME FP-MERGEDSTATES-NAME
+		RETURNING WS-RECON-RC
+	END-CALL.
+
+CountMergedOutput.
+	MOVE "N" TO EOFM.
+	OPEN INPUT MERGEDSTATES.
+	IF WS-MGD-FILE-STATUS NOT = "00"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	PERFORM ReadMergedOutput.
+	PERFORM TallyMergedOutput UNTIL MERGED-EOF.
+	CLOSE MERGEDSTATES.
+	IF WS-MGD-FILE-STATUS NOT = "00"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+ReadMergedOutput.
+	READ MERGEDSTATES
+		AT END SET MERGED-EOF TO TRUE
+	END-READ.
+	IF WS-MGD-FILE-STATUS NOT = "00" AND WS-MGD-FILE-STATUS NOT = "10"
+		MOVE "MERGEDSTATES" TO WS-ABORT-FILE-NAME
+		MOVE WS-MGD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+TallyMergedOutput.
+	ADD 1 TO WS-RECS-OUT.
+	PERFORM ReadMergedOutput.
+
+WriteAuditLog.
+	ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+	ACCEPT WS-AUD-TIME FROM TIME.
+	OPEN EXTEND AUDITLOG.
+	IF WS-AUD-FILE-STATUS = "35"
+		OPEN OUTPUT AUDITLOG
+	END-IF.
+	IF WS-AUD-FILE-STATUS NOT = "00"
+		MOVE "AUDITLOG" TO WS-ABORT-FILE-NAME
+		MOVE WS-AUD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+	MOVE SPACES TO AUD-LINE.
+	STRING WS-AUD-DATE DELIMITED BY SIZE
+		" " DELIMITED BY SIZE
+		WS-AUD-TIME DELIMITED BY SIZE
+		"  MERGESTATE1-IN="    DELIMITED BY SIZE
+		WS-RECS-IN-1           DELIMITED BY SIZE
+		"  MERGESTATE2-IN="    DELIMITED BY SIZE
+		WS-RECS-IN-2           DELIMITED BY SIZE
+		"  MERGEDSTATES-OUT="  DELIMITED BY SIZE
+		WS-RECS-OUT            DELIMITED BY SIZE
+		"  SEQ-ERRORS="        DELIMITED BY SIZE
+		WS-SEQ-ERROR-COUNT     DELIMITED BY SIZE
+		"  DUPES-REMOVED="     DELIMITED BY SIZE
+		WS-DUPES-COUNT         DELIMITED BY SIZE
+		INTO AUD-LINE
+	END-STRING.
+	WRITE AUD-LINE.
+	CLOSE AUDITLOG.
+	IF WS-AUD-FILE-STATUS NOT = "00"
+		MOVE "AUDITLOG" TO WS-ABORT-FILE-NAME
+		MOVE WS-AUD-FILE-STATUS TO WS-ABORT-FILE-STATUS
+		PERFORM AbortOnFileError
+	END-IF.
+
+AbortOnFileError.
+	DISPLAY "CBMERGE -- FILE ERROR ON " WS-ABORT-FILE-NAME
+		": STATUS=" WS-ABORT-FILE-STATUS.
+	MOVE 16 TO RETURN-CODE.
+	STOP RUN.
