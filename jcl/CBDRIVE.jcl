@@ -0,0 +1,102 @@
+//CBDRIVE  JOB (ACCTNO),'STATE CNT DRVR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CHAINS CBMERGE INTO CBCOUNTF SO THE MORNING STATE-COUNT
+//* REPORT IS ALWAYS BUILT FROM THE LATEST MERGED ITEM DATA.
+//* STEP010 MERGES THE TWO UNSORTED FEEDS.
+//* STEP020/STEP030 REBUILD THE KEYED ITEM-MASTER CLUSTER AND LOAD
+//* IT FROM TODAY'S MERGE OUTPUT.
+//* STEP035 REBUILDS THE KEYED STATE-TOTALS CLUSTER STEP040 WRITES TO.
+//* STEP040 RUNS THE COUNT AND PRINTS STATECNT.RPT.  ITS CKPTFILE DD
+//* MUST BE PRE-ALLOCATED ONCE VIA JCL/CBCKPINI BEFORE THIS DRIVER IS
+//* RUN AGAINST A NEW CBCOUNTF.CKPT DATASET.
+//* STEP050 FORMATS THE STATE TOTALS INTO A PAGINATED PERCENT REPORT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CBMERGE
+//STEPLIB  DD   DSN=PROD.CBOL.LOADLIB,DISP=SHR
+//MERGESTATE1 DD DSN=PROD.ITEMS.MERGE1,DISP=SHR
+//MERGESTATE2 DD DSN=PROD.ITEMS.MERGE2,DISP=SHR
+//MERGEDSTATES DD DSN=PROD.ITEMS.MERGED,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22)
+//MERGEDCLEAN DD DSN=PROD.ITEMS.MERGEDC,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22)
+//EXCPTNS  DD   DSN=PROD.ITEMS.MRGEXCPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//DUPES    DD   DSN=PROD.ITEMS.DUPES,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=22)
+//AUDITLOG DD   DSN=PROD.ITEMS.MRGAUDIT,
+//             DISP=MOD,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=160)
+//WORKFILE DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//*--------------------------------------------------------------*
+//* DROP YESTERDAY'S KEYED ITEM-MASTER CLUSTER AND REBUILD IT SO
+//* TODAY'S MERGE OUTPUT CAN BE LOADED IN KEYED BY ITEM ID.
+//*--------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.ITEMS.MASTER CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.ITEMS.MASTER) -
+             INDEXED KEYS(6 0) RECORDSIZE(22 22) -
+             UNIT(SYSDA) TRACKS(5 5))
+/*
+//*
+//STEP030  EXEC PGM=IDCAMS,COND=(0,NE)
+//*--------------------------------------------------------------*
+//* LOAD TODAY'S MERGED, DEDUPED FEED INTO THE KEYED ITEM MASTER.
+//*--------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//MERGEIN  DD   DSN=PROD.ITEMS.MERGED,DISP=SHR
+//MASTEROT DD   DSN=PROD.ITEMS.MASTER,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(MERGEIN) OUTFILE(MASTEROT)
+/*
+//*
+//STEP035  EXEC PGM=IDCAMS,COND=(0,NE)
+//*--------------------------------------------------------------*
+//* DROP YESTERDAY'S STATE-TOTALS CLUSTER AND REBUILD IT SO
+//* STEP040 HAS A FRESH KEYED FILE TO WRITE TODAY'S TOTALS TO.
+//*--------------------------------------------------------------*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CBCOUNTF.STATETOT CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.CBCOUNTF.STATETOT) -
+             INDEXED KEYS(2 0) RECORDSIZE(9 9) -
+             UNIT(SYSDA) TRACKS(1 1))
+/*
+//*
+//STEP040  EXEC PGM=CBCOUNTF,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.CBOL.LOADLIB,DISP=SHR
+//ITEMFILE DD   DSN=PROD.ITEMS.MASTER,DISP=SHR
+//STATERPT DD   SYSOUT=*
+//* CKPTFILE HOLDS ONLY THE CURRENT-RUN CHECKPOINT, NOT A LOG --
+//* DISP=OLD SO OPEN OUTPUT IN WRITECHECKPOINT/CLEARCHECKPOINT TRULY
+//* REWRITES THE ONE RECORD INSTEAD OF APPENDING TO IT.  DATASET MUST
+//* BE PRE-ALLOCATED ONCE VIA JCL/CBCKPINI BEFORE THIS DRIVER EVER RUNS.
+//CKPTFILE DD   DSN=PROD.CBCOUNTF.CKPT,DISP=(OLD,CATLG,DELETE)
+//STATETOTL DD  DSN=PROD.CBCOUNTF.STATETOT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=CBSTATERPT,COND=(0,NE)
+//*--------------------------------------------------------------*
+//* FORMATS THE STATE TOTALS FROM STEP040 INTO A PAGINATED,
+//* PERCENT-OF-TOTAL REPORT SUITABLE FOR HANDING TO MANAGEMENT.
+//*--------------------------------------------------------------*
+//STEPLIB  DD   DSN=PROD.CBOL.LOADLIB,DISP=SHR
+//STATETOTL DD  DSN=PROD.CBCOUNTF.STATETOT,DISP=SHR
+//STATEPCT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
