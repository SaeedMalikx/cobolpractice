@@ -0,0 +1,18 @@
+//CBCKPINI JOB (ACCTNO),'CKPT FILE INIT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP JOB -- RUN ONCE, BY HAND, BEFORE CBDRIVE EVER
+//* RUNS AGAINST A NEW CBCOUNTF.CKPT DATASET.  CBDRIVE'S CKPTFILE
+//* DD USES DISP=OLD SO OPEN OUTPUT IN CBCOUNTF TRULY REWRITES THE
+//* SINGLE CHECKPOINT RECORD INSTEAD OF APPENDING (DISP=MOD APPENDS
+//* REGARDLESS OF OPEN MODE) -- BUT DISP=OLD REQUIRES THE DATASET TO
+//* ALREADY EXIST.  THIS STEP CATALOGS AN EMPTY ONE.  RERUNNING THIS
+//* JOB AFTER THE DATASET EXISTS IS HARMLESS -- IEFBR14 JUST FAILS
+//* THE ALLOCATION AND DOES NOTHING.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//CKPTFILE DD   DSN=PROD.CBCOUNTF.CKPT,
+//             DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=405)
+//
